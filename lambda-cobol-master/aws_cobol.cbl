@@ -11,39 +11,102 @@
       ******************************************************************
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
-           SELECT  INVITEE-LIST    ASSIGN  TO  "INVITEE_LIST.csv".
+           SELECT  INVITEE-LIST    ASSIGN  TO  DYNAMIC  EVT-FILE-NAME
+                                    ORGANIZATION    INDEXED
+                                    ACCESS  MODE    IS  DYNAMIC
+                                    RECORD  KEY     IS  IL-KEY
+                                    FILE   STATUS  IS  IL-FILE-STATUS.
+           SELECT  CHECKIN-LOG     ASSIGN  TO  DYNAMIC  CKL-FILE-NAME
+                                    ORGANIZATION    LINE    SEQUENTIAL
+                                    FILE   STATUS  IS  CKL-FILE-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
        FILE                        SECTION.
        FD  INVITEE-LIST
+           LABEL   RECORD      IS  STANDARD.
+       01  INVITEE-LIST-REC.
+           03  IL-FNAME                PIC  X(10).
+           03  IL-KEY.
+               05  IL-LNAME             PIC  X(10).
+               05  IL-BYEAR             PIC  9(4).
+               05  IL-BMONTH            PIC  99.
+               05  IL-BDAY              PIC  99.
+           03  IL-CHECKED-IN           PIC  X(01).
+           03  IL-GUESTS                PIC  9(02).
+
+       FD  CHECKIN-LOG
            LABEL   RECORD      IS  STANDARD
            BLOCK   CONTAINS    0   RECORDS.
-       01  INVITEE-LIST-REC            PIC X(29)
+       01  CHECKIN-LOG-REC.
+           03  CKL-FNAME               PIC  X(10).
+           03  CKL-LNAME               PIC  X(10).
+           03  CKL-BYEAR               PIC  9(4).
+           03  CKL-BMONTH              PIC  99.
+           03  CKL-BDAY                PIC  99.
+           03  CKL-ARRIVE-TS           PIC  X(14).
+           03  CKL-OVERRIDE-FL         PIC  X(01).
+           03  CKL-OVERRIDE-REASON     PIC  X(20).
       ******************************************************************
        WORKING-STORAGE             SECTION.
        01  RETURN-STR               PIC  X(256).
-       01  INPUT-DATA
-           03  NON-STR-1               PIC  X(9).
+       01  INPUT-DATA.
+           03  INP-EVT-ID              PIC  X(9).
            03  INP-FNAME               PIC  X(10).
            03  INP-LNAME               PIC  X(10).
            03  INP-BYEAR               PIC  9(4).
            03  INP-BMONTH              PIC  Z9.
            03  INP-BDAY                PIC  Z9.
-           03  NON-STR-2               PIC  X(2).
-       01  LIST-DATA
+           03  INP-SUPV-CD             PIC  X(2).
+           03  INP-OVERRIDE-REASON     PIC  X(20).
+       01  LIST-DATA.
            03  LST-FNAME               PIC  X(10).
            03  LST-LNAME               PIC  X(10).
            03  LST-BYEAR               PIC  9(4).
            03  LST-BMONTH              PIC  Z9.
            03  LST-BDAY                PIC  Z9.
+           03  LST-CHECKED-IN          PIC  X(01).
+           03  LST-GUESTS               PIC  9(02).
        01  SPACE-IDX                   PIC  9(005).
-       01  SW-END                      PIC 9(01)   VALUE   ZERO.
        01  CNS-ON                      PIC 9(01)   VALUE   1.
        01  MATCH-FLAG                  PIC 9(01)   VALUE   ZERO.
        01  MATCH-CD                    PIC 9(01)   VALUE   1.
+       01  DUPE-CD                     PIC 9(01)   VALUE   2.
+       01  OVERRIDE-CD                 PIC 9(01)   VALUE   3.
+       01  INVALID-CD                  PIC 9(01)   VALUE   9.
+       01  NOFILE-CD                   PIC 9(01)   VALUE   8.
        01  CNT-FNAME                   PIC 9(02)   VALUE   ZERO.
        01  CNT-LNAME                   PIC 9(02)   VALUE   ZERO.
+       01  WS-BMONTH-N                 PIC 9(02)   VALUE   ZERO.
+       01  WS-BDAY-N                   PIC 9(02)   VALUE   ZERO.
+       01  WS-LST-BMONTH-N              PIC 9(02)   VALUE   ZERO.
+       01  WS-LST-BDAY-N                PIC 9(02)   VALUE   ZERO.
+
+      *    case-folded, trimmed copies of the name fields - so a
+      *    guest's name matches the roster regardless of how either
+      *    side capitalized it or padded it with blanks.
+       01  WS-CMP-INP-FNAME             PIC  X(10).
+       01  WS-CMP-LST-FNAME             PIC  X(10).
+       01  WS-CMP-INP-LNAME             PIC  X(10).
+       01  WS-CMP-LST-LNAME             PIC  X(10).
+
+      *    event/file resolution work area - lets one deployed copy
+      *    of this program serve whichever event's roster is live,
+      *    instead of a single hardcoded CSV name.
+       01  EVT-ID                      PIC  X(9).
+       01  EVT-FILE-NAME                PIC  X(40).
+       01  CKL-FILE-NAME                PIC  X(40).
+
+      *    check-in log work area - attendance record, written the
+      *    moment MATCHING finds a match, so the door result is not
+      *    lost at the end of the Lambda invocation.
+       01  IL-SW-OPEN                  PIC 9(01)   VALUE   ZERO.
+       01  IL-SCAN-END                 PIC 9(01)   VALUE   ZERO.
+       01  IL-FILE-STATUS               PIC X(02).
+       01  CKL-SW-OPEN                 PIC 9(01)   VALUE   ZERO.
+       01  CKL-FILE-STATUS              PIC X(02).
+       01  WS-ARRIVE-DATE               PIC 9(8).
+       01  WS-ARRIVE-TIME               PIC 9(8).
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
@@ -63,59 +126,254 @@
            INSPECT INP-LNAME TALLYING CNT-LNAME
                                             FOR CHARACTERS BEFORE "-".
 
+       VALIDATE-INPUT.
+           MOVE    INP-BMONTH      TO  WS-BMONTH-N.
+           MOVE    INP-BDAY        TO  WS-BDAY-N.
+           IF  INP-FNAME = SPACES OR INP-LNAME = SPACES OR
+               CNT-FNAME = ZERO OR CNT-LNAME = ZERO OR
+               WS-BMONTH-N < 1 OR WS-BMONTH-N > 12 OR
+               WS-BDAY-N   < 1 OR WS-BDAY-N   > 31
+               MOVE    INVALID-CD      TO  MATCH-FLAG
+           END-IF.
+
+       RESOLVE-FILE-NAMES.
+           IF  MATCH-FLAG = ZERO
+               DISPLAY "EVENT_ID"  UPON    ENVIRONMENT-NAME
+               ACCEPT  EVT-ID      FROM    ENVIRONMENT-VALUE
+               IF  EVT-ID = SPACES
+                   MOVE    INP-EVT-ID      TO  EVT-ID
+               END-IF
+
+               IF  EVT-ID = SPACES
+                   MOVE    "INVITEE_LIST.dat"  TO  EVT-FILE-NAME
+                   MOVE    "CHECKIN_LOG.csv"   TO  CKL-FILE-NAME
+               ELSE
+                   STRING  "INVITEE_LIST_"            DELIMITED BY SIZE
+                           FUNCTION TRIM ( EVT-ID )    DELIMITED BY SIZE
+                           ".dat"                     DELIMITED BY SIZE
+                           INTO EVT-FILE-NAME
+                   STRING  "CHECKIN_LOG_"             DELIMITED BY SIZE
+                           FUNCTION TRIM ( EVT-ID )    DELIMITED BY SIZE
+                           ".csv"                     DELIMITED BY SIZE
+                           INTO CKL-FILE-NAME
+               END-IF
+           END-IF.
+
        READ-FILE-INIT.
-           OPEN    INPUT          INVITEE-LIST.
-           READ    INVITEE-LIST   INTO    LIST-DATA
-               AT END  MOVE    CNS-ON  TO  SW-END.
+           IF  MATCH-FLAG = ZERO
+               OPEN    I-O            INVITEE-LIST
+               IF  IL-FILE-STATUS NOT = "00"
+                   MOVE    NOFILE-CD       TO  MATCH-FLAG
+               ELSE
+                   MOVE    CNS-ON          TO  IL-SW-OPEN
+               END-IF
+           END-IF.
+
+       CHECKIN-LOG-OPEN.
+           IF  MATCH-FLAG = ZERO
+               OPEN    EXTEND         CHECKIN-LOG
+               IF  CKL-FILE-STATUS = "35"
+                   OPEN    OUTPUT         CHECKIN-LOG
+               END-IF
+               IF  CKL-FILE-STATUS = "00"
+                   MOVE    CNS-ON         TO  CKL-SW-OPEN
+               ELSE
+                   MOVE    NOFILE-CD      TO  MATCH-FLAG
+               END-IF
+           END-IF.
+
        MATCHING.
-           PERFORM UNTIL (SW-END = CNS-ON OR MATCH-FLAG = 1)
-               IF  INP-FNAME ( 1 : CNT-FNAME ) = LST-FNAME AND
-                   INP-LNAME ( 1 : CNT-LNAME ) = LST-LNAME AND
-                   INP-BYEAR = LST-BYEAR AND
-                   INP-BMONTH = LST-BMONTH AND
-                   INP-BDAY = LST-BDAY
-                   MOVE MATCH-CD TO MATCH-FLAG
-               END-IF  
-                   
-               READ    INVITEE-LIST   INTO    LIST-DATA
-                   AT END  MOVE    CNS-ON  TO  SW-END
-               END-READ
-           END-PERFORM.
+           IF  MATCH-FLAG = ZERO
+               IF  INP-SUPV-CD ( 1 : 1 ) = "Y"
+                   PERFORM OVERRIDE-CHECKIN
+               ELSE
+                   MOVE    FUNCTION UPPER-CASE ( FUNCTION TRIM
+                               ( INP-LNAME ( 1 : CNT-LNAME ) ) )
+                                                   TO  WS-CMP-INP-LNAME
+                   MOVE    WS-CMP-INP-LNAME        TO  IL-LNAME
+                   MOVE    INP-BYEAR               TO  IL-BYEAR
+                   MOVE    WS-BMONTH-N             TO  IL-BMONTH
+                   MOVE    WS-BDAY-N               TO  IL-BDAY
 
-       RETURN-SMMRY.
-           IF  MATCH-FLAG = 1
-               STRING  RETURN-STR                  DELIMITED BY ";"
-                       '"FIRST_NAME":"'            DELIMITED BY SIZE
-                       INP-FNAME ( 1 : CNT-FNAME ) DELIMITED BY SIZE
-                       '","LAST_NAME":"'           DELIMITED BY SIZE
-                       INP-LNAME ( 1 : CNT-LNAME ) DELIMITED BY SIZE
-                       '","BIRTH_YEAR":"'          DELIMITED BY SIZE
-                       INP-BYEAR                   DELIMITED BY SIZE
-                       '","BIRTH_MONTH":"'         DELIMITED BY SIZE
-                       INP-BMONTH                  DELIMITED BY SIZE
-                       '","BIRTH_DAY":"'           DELIMITED BY SIZE
-                       INP-BDAY                    DELIMITED BY SIZE
-                       '"},"return_code": 0}'      DELIMITED BY SIZE
-                       INTO RETURN-STR
-           ELSE
-               STRING  RETURN-STR                  DELIMITED BY ";"
-                       '"FIRST_NAME":"'            DELIMITED BY SIZE
-                       INP-FNAME ( 1 : CNT-FNAME ) DELIMITED BY SIZE
-                       '","LAST_NAME":"'           DELIMITED BY SIZE
-                       INP-LNAME ( 1 : CNT-LNAME ) DELIMITED BY SIZE
-                       '","BIRTH_YEAR":"'          DELIMITED BY SIZE
-                       INP-BYEAR                   DELIMITED BY SIZE
-                       '","BIRTH_MONTH":"'         DELIMITED BY SIZE
-                       INP-BMONTH                  DELIMITED BY SIZE
-                       '","BIRTH_DAY":"'           DELIMITED BY SIZE
-                       INP-BDAY                    DELIMITED BY SIZE
-                       '"},"return_code": -1}'     DELIMITED BY SIZE
-                       INTO RETURN-STR
+                   READ    INVITEE-LIST    INTO    LIST-DATA
+                       INVALID KEY CONTINUE
+                   END-READ
+
+      *            the keyed READ above is an exact match against
+      *            IL-KEY, so a roster row whose last name was never
+      *            folded to upper-case/trimmed on import would miss
+      *            it even though the two names are the same person.
+      *            fall back to a full scan, folding each row's last
+      *            name the same way the input was folded, so messy
+      *            roster data still matches the way it did under the
+      *            pre-indexed sequential scan.
+                   IF  IL-FILE-STATUS NOT = "00"
+                       PERFORM FALLBACK-NAME-SCAN
+                   END-IF
+
+                   IF  IL-FILE-STATUS = "00"
+                       MOVE    FUNCTION UPPER-CASE ( FUNCTION TRIM
+                                   ( INP-FNAME ( 1 : CNT-FNAME ) ) ) TO
+                                                       WS-CMP-INP-FNAME
+                       MOVE    FUNCTION UPPER-CASE ( FUNCTION TRIM
+                                   ( LST-FNAME ) ) TO  WS-CMP-LST-FNAME
+
+                       IF  WS-CMP-INP-FNAME = WS-CMP-LST-FNAME
+                           IF  LST-CHECKED-IN = "Y"
+                               MOVE DUPE-CD        TO  MATCH-FLAG
+                           ELSE
+                               MOVE MATCH-CD       TO  MATCH-FLAG
+                               MOVE "Y"            TO  LST-CHECKED-IN
+                               REWRITE INVITEE-LIST-REC
+                                                   FROM    LIST-DATA
+                               PERFORM WRITE-CHECKIN-REC
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
+       RETURN-SMMRY.
+           STRING  RETURN-STR                      DELIMITED BY ";"
+                   '"FIRST_NAME":"'                DELIMITED BY SIZE
+                   INP-FNAME ( 1 : CNT-FNAME )     DELIMITED BY SIZE
+                   '","LAST_NAME":"'               DELIMITED BY SIZE
+                   INP-LNAME ( 1 : CNT-LNAME )     DELIMITED BY SIZE
+                   '","BIRTH_YEAR":"'              DELIMITED BY SIZE
+                   INP-BYEAR                       DELIMITED BY SIZE
+                   '","BIRTH_MONTH":"'             DELIMITED BY SIZE
+                   INP-BMONTH                      DELIMITED BY SIZE
+                   '","BIRTH_DAY":"'               DELIMITED BY SIZE
+                   INP-BDAY                        DELIMITED BY SIZE
+                   '"};'                           DELIMITED BY SIZE
+                   INTO RETURN-STR.
+
+           EVALUATE MATCH-FLAG
+               WHEN 1
+                   STRING  RETURN-STR                  DELIMITED BY ";"
+                           ',"ALLOWED_GUESTS":"'       DELIMITED BY SIZE
+                           LST-GUESTS                  DELIMITED BY SIZE
+                           '";'                        DELIMITED BY SIZE
+                           INTO RETURN-STR
+                   STRING  RETURN-STR              DELIMITED BY ";"
+                           ',"return_code": 0}'    DELIMITED BY SIZE
+                           INTO RETURN-STR
+               WHEN 2
+                   STRING  RETURN-STR              DELIMITED BY ";"
+                           ',"return_code": -3}'   DELIMITED BY SIZE
+                           INTO RETURN-STR
+               WHEN OVERRIDE-CD
+                   STRING  RETURN-STR              DELIMITED BY ";"
+                           ',"REASON":"'           DELIMITED BY SIZE
+                           INP-OVERRIDE-REASON     DELIMITED BY SIZE
+                           '";'                    DELIMITED BY SIZE
+                           INTO RETURN-STR
+                   STRING  RETURN-STR              DELIMITED BY ";"
+                           ',"return_code": 2}'    DELIMITED BY SIZE
+                           INTO RETURN-STR
+               WHEN INVALID-CD
+                   STRING  RETURN-STR              DELIMITED BY ";"
+                           ',"return_code": -2}'   DELIMITED BY SIZE
+                           INTO RETURN-STR
+               WHEN NOFILE-CD
+                   STRING  RETURN-STR              DELIMITED BY ";"
+                           ',"return_code": -9}'   DELIMITED BY SIZE
+                           INTO RETURN-STR
+               WHEN OTHER
+                   STRING  RETURN-STR              DELIMITED BY ";"
+                           ',"return_code": -1}'   DELIMITED BY SIZE
+                           INTO RETURN-STR
+           END-EVALUATE.
+
 
        MATCH-EXIT.
            DISPLAY RETURN-STR.
-           CLOSE   INVITEE-LIST.
+           IF  IL-SW-OPEN = CNS-ON
+               CLOSE   INVITEE-LIST
+           END-IF.
+           IF  CKL-SW-OPEN = CNS-ON
+               CLOSE   CHECKIN-LOG
+           END-IF.
            STOP RUN.
 
+      *    full-roster fallback for the keyed lookup in MATCHING -
+      *    only reached via that explicit PERFORM when the keyed READ
+      *    doesn't find an exact IL-KEY match, so a last name that
+      *    isn't upper-cased/trimmed in the roster file still matches
+      *    the way it would have under the pre-indexed sequential scan.
+       FALLBACK-NAME-SCAN.
+           MOVE    ZERO            TO  IL-SCAN-END.
+           MOVE    LOW-VALUES      TO  IL-KEY.
+           START   INVITEE-LIST    KEY IS NOT LESS THAN IL-KEY
+               INVALID KEY     MOVE    CNS-ON  TO  IL-SCAN-END
+           END-START.
+
+           IF  IL-SCAN-END NOT = CNS-ON
+               READ    INVITEE-LIST   NEXT    INTO    LIST-DATA
+                   AT END  MOVE    CNS-ON  TO  IL-SCAN-END
+               END-READ
+           END-IF.
+
+           MOVE    "23"            TO  IL-FILE-STATUS.
+           PERFORM UNTIL IL-SCAN-END = CNS-ON
+               MOVE    FUNCTION UPPER-CASE ( FUNCTION TRIM
+                           ( LST-LNAME ) )     TO  WS-CMP-LST-LNAME
+               MOVE    LST-BMONTH              TO  WS-LST-BMONTH-N
+               MOVE    LST-BDAY                TO  WS-LST-BDAY-N
+
+               IF  WS-CMP-LST-LNAME = WS-CMP-INP-LNAME AND
+                   LST-BYEAR        = INP-BYEAR         AND
+                   WS-LST-BMONTH-N  = WS-BMONTH-N        AND
+                   WS-LST-BDAY-N    = WS-BDAY-N
+                   MOVE    CNS-ON      TO  IL-SCAN-END
+                   MOVE    "00"        TO  IL-FILE-STATUS
+               ELSE
+                   READ    INVITEE-LIST   NEXT    INTO    LIST-DATA
+                       AT END  MOVE    CNS-ON  TO  IL-SCAN-END
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+      *    manual override / supervisor-approval path - a supervisor
+      *    waving a guest through who didn't match the roster
+      *    automatically (married name, transliteration, RSVP typo)
+      *    is logged distinctly from an automatic match, carrying
+      *    whatever reason the supervisor gave rather than a roster
+      *    guest count. Reached only via the explicit PERFORM in
+      *    MATCHING, the same way WRITE-CHECKIN-REC and
+      *    WRITE-OVERRIDE-CHECKIN-REC below are - never by fall-through.
+       OVERRIDE-CHECKIN.
+           MOVE    OVERRIDE-CD     TO  MATCH-FLAG.
+           PERFORM WRITE-OVERRIDE-CHECKIN-REC.
+
+       WRITE-CHECKIN-REC.
+           ACCEPT  WS-ARRIVE-DATE  FROM DATE YYYYMMDD.
+           ACCEPT  WS-ARRIVE-TIME  FROM TIME.
+           MOVE    LST-FNAME       TO  CKL-FNAME.
+           MOVE    LST-LNAME       TO  CKL-LNAME.
+           MOVE    LST-BYEAR       TO  CKL-BYEAR.
+           MOVE    LST-BMONTH      TO  CKL-BMONTH.
+           MOVE    LST-BDAY        TO  CKL-BDAY.
+           MOVE    WS-ARRIVE-DATE  TO  CKL-ARRIVE-TS ( 1 : 8 ).
+           MOVE    WS-ARRIVE-TIME  TO  CKL-ARRIVE-TS ( 9 : 6 ).
+           MOVE    "N"             TO  CKL-OVERRIDE-FL.
+           MOVE    SPACES          TO  CKL-OVERRIDE-REASON.
+           WRITE   CHECKIN-LOG-REC.
+
+      *    manual-override counterpart to WRITE-CHECKIN-REC - the
+      *    name/birth date come straight from INPUT-DATA rather than
+      *    a matched roster row, since the whole point of an override
+      *    is a guest the roster lookup didn't recognize.
+       WRITE-OVERRIDE-CHECKIN-REC.
+           ACCEPT  WS-ARRIVE-DATE  FROM DATE YYYYMMDD.
+           ACCEPT  WS-ARRIVE-TIME  FROM TIME.
+           MOVE    INP-FNAME ( 1 : CNT-FNAME )    TO  CKL-FNAME.
+           MOVE    INP-LNAME ( 1 : CNT-LNAME )    TO  CKL-LNAME.
+           MOVE    INP-BYEAR                      TO  CKL-BYEAR.
+           MOVE    WS-BMONTH-N                    TO  CKL-BMONTH.
+           MOVE    WS-BDAY-N                      TO  CKL-BDAY.
+           MOVE    WS-ARRIVE-DATE  TO  CKL-ARRIVE-TS ( 1 : 8 ).
+           MOVE    WS-ARRIVE-TIME  TO  CKL-ARRIVE-TS ( 9 : 6 ).
+           MOVE    "Y"                      TO  CKL-OVERRIDE-FL.
+           MOVE    INP-OVERRIDE-REASON      TO  CKL-OVERRIDE-REASON.
+           WRITE   CHECKIN-LOG-REC.
