@@ -0,0 +1,213 @@
+      ******************************************************************
+      *  end-of-event reconciliation report, run against the roster
+      *  and check-in log that aws_cobol.cbl maintains for an event.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 aws_cobol_rpt.
+       AUTHOR.                     kazuOji.
+       DATE-WRITTEN.               2020-03-11.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  INVITEE-LIST    ASSIGN  TO  DYNAMIC  EVT-FILE-NAME
+                                    ORGANIZATION    INDEXED
+                                    ACCESS  MODE    IS  SEQUENTIAL
+                                    RECORD  KEY     IS  IL-KEY.
+           SELECT  CHECKIN-LOG     ASSIGN  TO  DYNAMIC  CKL-FILE-NAME
+                                    ORGANIZATION    LINE    SEQUENTIAL.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  INVITEE-LIST
+           LABEL   RECORD      IS  STANDARD.
+       01  INVITEE-LIST-REC.
+           03  IL-FNAME                PIC  X(10).
+           03  IL-KEY.
+               05  IL-LNAME             PIC  X(10).
+               05  IL-BYEAR             PIC  9(4).
+               05  IL-BMONTH            PIC  99.
+               05  IL-BDAY              PIC  99.
+           03  IL-CHECKED-IN           PIC  X(01).
+           03  IL-GUESTS                PIC  9(02).
+
+       FD  CHECKIN-LOG
+           LABEL   RECORD      IS  STANDARD
+           BLOCK   CONTAINS    0   RECORDS.
+       01  CHECKIN-LOG-REC.
+           03  CKL-FNAME               PIC  X(10).
+           03  CKL-LNAME               PIC  X(10).
+           03  CKL-BYEAR               PIC  9(4).
+           03  CKL-BMONTH              PIC  99.
+           03  CKL-BDAY                PIC  99.
+           03  CKL-ARRIVE-TS           PIC  X(14).
+           03  CKL-OVERRIDE-FL         PIC  X(01).
+           03  CKL-OVERRIDE-REASON     PIC  X(20).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  LIST-DATA.
+           03  LST-FNAME               PIC  X(10).
+           03  LST-LNAME               PIC  X(10).
+           03  LST-BYEAR               PIC  9(4).
+           03  LST-BMONTH              PIC  Z9.
+           03  LST-BDAY                PIC  Z9.
+           03  LST-CHECKED-IN          PIC  X(01).
+           03  LST-GUESTS               PIC  9(02).
+
+       01  SW-END                      PIC 9(01)   VALUE   ZERO.
+       01  CNS-ON                      PIC 9(01)   VALUE   1.
+
+      *    event/file resolution work area - same convention as
+      *    aws_cobol.cbl, so the report reads the roster and log for
+      *    whichever event is named on the console or in EVENT_ID.
+       01  EVT-ID                      PIC  X(9).
+       01  EVT-FILE-NAME               PIC  X(40).
+       01  CKL-FILE-NAME               PIC  X(40).
+
+      *    roster lookup table, built while the invitee list is read,
+      *    so the check-in log pass can recognize a walk-in (checked
+      *    in but not on the roster) without rescanning the roster
+      *    file for every log record.
+       01  IL-TABLE.
+           03  IL-ENTRY                OCCURS 1000 TIMES
+                                        INDEXED BY IL-IDX.
+               05  ILT-LNAME           PIC  X(10).
+               05  ILT-BYEAR           PIC  9(4).
+               05  ILT-BMONTH          PIC  99.
+               05  ILT-BDAY            PIC  99.
+       01  IL-COUNT                    PIC 9(4)    VALUE ZERO.
+       01  IL-MAX                      PIC 9(4)    VALUE 1000.
+       01  IL-FOUND-SW                 PIC 9(01)   VALUE ZERO.
+
+       01  TOT-INVITED                 PIC 9(5)    VALUE ZERO.
+       01  TOT-NO-SHOW                 PIC 9(5)    VALUE ZERO.
+       01  TOT-ROSTER-CHECKED-IN       PIC 9(5)    VALUE ZERO.
+       01  TOT-CHECKED-IN              PIC 9(5)    VALUE ZERO.
+       01  TOT-WALK-IN                 PIC 9(5)    VALUE ZERO.
+       01  TOT-OVERRIDE                PIC 9(5)    VALUE ZERO.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM RESOLVE-FILE-NAMES.
+           DISPLAY "EVENT RECONCILIATION REPORT".
+           DISPLAY "EVENT ID: " EVT-ID.
+
+           PERFORM READ-ROSTER.
+           PERFORM READ-CHECKIN-LOG.
+           PERFORM PRINT-TOTALS.
+
+           CLOSE   INVITEE-LIST.
+           CLOSE   CHECKIN-LOG.
+           STOP RUN.
+
+       RESOLVE-FILE-NAMES.
+           DISPLAY "EVENT_ID"      UPON    ENVIRONMENT-NAME.
+           ACCEPT  EVT-ID          FROM    ENVIRONMENT-VALUE.
+           IF  EVT-ID = SPACES
+               ACCEPT  EVT-ID      FROM    CONSOLE
+           END-IF.
+
+           IF  EVT-ID = SPACES
+               MOVE    "INVITEE_LIST.dat"  TO  EVT-FILE-NAME
+               MOVE    "CHECKIN_LOG.csv"   TO  CKL-FILE-NAME
+           ELSE
+               STRING  "INVITEE_LIST_"            DELIMITED BY SIZE
+                       FUNCTION TRIM ( EVT-ID )    DELIMITED BY SIZE
+                       ".dat"                     DELIMITED BY SIZE
+                       INTO EVT-FILE-NAME
+               STRING  "CHECKIN_LOG_"             DELIMITED BY SIZE
+                       FUNCTION TRIM ( EVT-ID )    DELIMITED BY SIZE
+                       ".csv"                     DELIMITED BY SIZE
+                       INTO CKL-FILE-NAME
+           END-IF.
+
+       READ-ROSTER.
+           MOVE    ZERO            TO  SW-END.
+           OPEN    INPUT           INVITEE-LIST.
+           READ    INVITEE-LIST    INTO    LIST-DATA
+               AT END  MOVE    CNS-ON  TO  SW-END.
+
+           DISPLAY "NO-SHOW LIST:".
+           PERFORM UNTIL SW-END = CNS-ON
+               ADD     1               TO  TOT-INVITED
+               IF  LST-CHECKED-IN = "Y"
+                   ADD     1               TO  TOT-ROSTER-CHECKED-IN
+               ELSE
+                   ADD     1               TO  TOT-NO-SHOW
+                   DISPLAY "  " LST-FNAME " " LST-LNAME
+                           " " LST-BYEAR "-" LST-BMONTH "-" LST-BDAY
+               END-IF
+               PERFORM ADD-TO-ROSTER-TABLE
+
+               READ    INVITEE-LIST    INTO    LIST-DATA
+                   AT END  MOVE    CNS-ON  TO  SW-END
+               END-READ
+           END-PERFORM.
+
+       ADD-TO-ROSTER-TABLE.
+           IF  IL-COUNT < IL-MAX
+               ADD     1                       TO  IL-COUNT
+               MOVE    LST-LNAME               TO
+                       ILT-LNAME ( IL-COUNT )
+               MOVE    LST-BYEAR               TO
+                       ILT-BYEAR ( IL-COUNT )
+               MOVE    LST-BMONTH              TO
+                       ILT-BMONTH ( IL-COUNT )
+               MOVE    LST-BDAY                TO
+                       ILT-BDAY ( IL-COUNT )
+           ELSE
+               DISPLAY "WARNING: roster lookup table full at "
+                       IL-MAX " entries - walk-in check is "
+                       "incomplete for the remaining roster rows"
+           END-IF.
+
+       READ-CHECKIN-LOG.
+           MOVE    ZERO            TO  SW-END.
+           OPEN    INPUT           CHECKIN-LOG.
+           READ    CHECKIN-LOG
+               AT END  MOVE    CNS-ON  TO  SW-END.
+
+           DISPLAY "WALK-IN LIST:".
+           PERFORM UNTIL SW-END = CNS-ON
+               ADD     1               TO  TOT-CHECKED-IN
+               IF  CKL-OVERRIDE-FL = "Y"
+                   ADD     1               TO  TOT-OVERRIDE
+                   DISPLAY "  OVERRIDE: " CKL-FNAME " " CKL-LNAME
+                           " (" CKL-OVERRIDE-REASON ")"
+               ELSE
+                   PERFORM FIND-IN-ROSTER-TABLE
+                   IF  IL-FOUND-SW NOT = CNS-ON
+                       ADD     1               TO  TOT-WALK-IN
+                       DISPLAY "  " CKL-FNAME " " CKL-LNAME
+                             " " CKL-BYEAR "-" CKL-BMONTH "-" CKL-BDAY
+                   END-IF
+               END-IF
+
+               READ    CHECKIN-LOG
+                   AT END  MOVE    CNS-ON  TO  SW-END
+               END-READ
+           END-PERFORM.
+
+       FIND-IN-ROSTER-TABLE.
+           MOVE    ZERO            TO  IL-FOUND-SW.
+           PERFORM VARYING IL-IDX FROM 1 BY 1
+                   UNTIL IL-IDX > IL-COUNT OR IL-FOUND-SW = CNS-ON
+               IF  CKL-LNAME  = ILT-LNAME  ( IL-IDX ) AND
+                   CKL-BYEAR  = ILT-BYEAR  ( IL-IDX ) AND
+                   CKL-BMONTH = ILT-BMONTH ( IL-IDX ) AND
+                   CKL-BDAY   = ILT-BDAY   ( IL-IDX )
+                   MOVE    CNS-ON          TO  IL-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+       PRINT-TOTALS.
+           DISPLAY "TOTAL INVITED:      " TOT-INVITED.
+           DISPLAY "TOTAL CHECKED IN:   " TOT-CHECKED-IN.
+           DISPLAY "  VIA NORMAL MATCH: " TOT-ROSTER-CHECKED-IN.
+           DISPLAY "TOTAL NO-SHOW:      " TOT-NO-SHOW.
+           DISPLAY "TOTAL WALK-IN:      " TOT-WALK-IN.
+           DISPLAY "TOTAL OVERRIDE:     " TOT-OVERRIDE.
